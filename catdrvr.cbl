@@ -0,0 +1,123 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CAT-DRIVER.
+000300 AUTHOR. DATA-PROCESSING-GROUP.
+000400 INSTALLATION. CORPORATE-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED. 08/09/2026.
+000700*****************************************************************
+000800*    MODIFICATION HISTORY                                       *
+000900*    -------------------------------------------------------     *
+001000*    08/09/26  JRM  ORIGINAL VERSION. FRONT-END MENU DRIVER FOR  *
+001100*                   THE CAT-NAME JOBS. OPTION 1 RUNS A SINGLE    *
+001200*                   LOOKUP THROUGH CAT-LOOKUP-SUB, OPTION 2 RUNS *
+001300*                   THE BATCH FILE THROUGH CAT-BATCH, AND OPTION *
+001400*                   3 RUNS THE RECONCILIATION PASS THROUGH CAT-  *
+001500*                   RECON - ALL FROM ONE JOB STEP INSTEAD OF     *
+001600*                   INVOKING EACH PROGRAM DIRECTLY.              *
+001700*    08/09/26  JRM  ADDED CANCEL AFTER THE CALLS TO CAT-BATCH AND*
+001800*                   CAT-RECON SO A SECOND TRIP THROUGH THE MENU  *
+001900*                   RELOADS EACH PROGRAM WORKING-STORAGE FRESH - *
+002000*                   WITHOUT IT, EOF SWITCHES AND COUNTERS LEFT   *
+002100*                   SET FROM THE PRIOR CALL CARRIED INTO THE NEXT*
+002200*                   RUN.                                         *
+002300*****************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. IBM-370.
+002700 OBJECT-COMPUTER. IBM-370.
+002800 DATA DIVISION.
+002900 WORKING-STORAGE SECTION.
+003000*****************************************************************
+003100*    SWITCHES                                                   *
+003200*****************************************************************
+003300 77  WS-DONE-SW              PIC X(01)   VALUE "N".
+003400     88  WS-DONE                     VALUE "Y".
+003500 77  WS-MENU-OPTION          PIC X(01).
+003600     88  WS-OPT-SINGLE-LOOKUP        VALUE "1".
+003700     88  WS-OPT-BATCH-FILE           VALUE "2".
+003800     88  WS-OPT-RECONCILE            VALUE "3".
+003900     88  WS-OPT-QUIT                 VALUE "9".
+004000*****************************************************************
+004100*    CAT-LOOKUP-SUB LINKAGE WORK FIELDS                         *
+004200*****************************************************************
+004300 77  WS-CAT-NAME             PIC X(80).
+004400 77  WS-LOOKUP-STATUS        PIC S9(04) COMP.
+004500     88  WS-LOOKUP-OK                VALUE ZERO.
+004600     88  WS-LOOKUP-NULLPTR           VALUE 1.
+004700     88  WS-LOOKUP-VALFAIL           VALUE 2.
+004800     88  WS-LOOKUP-TRUNCATED         VALUE 3.
+004900 PROCEDURE DIVISION.
+005000 0000-MAINLINE.
+005100     PERFORM 1000-PROCESS-MENU THRU 1000-EXIT
+005200         UNTIL WS-DONE
+005300     STOP RUN.
+005400*****************************************************************
+005500*    1000-PROCESS-MENU                                          *
+005600*    DISPLAYS THE OPTION MENU, ACCEPTS THE OPERATOR'S CHOICE,    *
+005700*    AND DISPATCHES TO THE CORRESPONDING CAT-NAME JOB.           *
+005800*****************************************************************
+005900 1000-PROCESS-MENU.
+006000     DISPLAY " "
+006100     DISPLAY "CAT-DRIVER - CAT-NAME JOB MENU"
+006200     DISPLAY "  1. SINGLE LOOKUP  (CAT-LOOKUP-SUB)"
+006300     DISPLAY "  2. BATCH FILE     (CAT-BATCH)"
+006400     DISPLAY "  3. RECONCILE      (CAT-RECON)"
+006500     DISPLAY "  9. QUIT"
+006600     DISPLAY "ENTER OPTION: " WITH NO ADVANCING
+006700     ACCEPT WS-MENU-OPTION FROM CONSOLE
+006800     EVALUATE TRUE
+006900         WHEN WS-OPT-SINGLE-LOOKUP
+007000             PERFORM 2000-RUN-SINGLE-LOOKUP THRU 2000-EXIT
+007100         WHEN WS-OPT-BATCH-FILE
+007200             PERFORM 3000-RUN-BATCH-FILE THRU 3000-EXIT
+007300         WHEN WS-OPT-RECONCILE
+007400             PERFORM 4000-RUN-RECONCILE THRU 4000-EXIT
+007500         WHEN WS-OPT-QUIT
+007600             SET WS-DONE TO TRUE
+007700         WHEN OTHER
+007800             DISPLAY "CAT-DRIVER: INVALID OPTION - TRY AGAIN"
+007900     END-EVALUATE.
+008000 1000-EXIT.
+008100     EXIT.
+008200*****************************************************************
+008300*    2000-RUN-SINGLE-LOOKUP                                     *
+008400*    CALLS CAT-LOOKUP-SUB FOR ONE CAT-NAME AND DISPLAYS THE      *
+008500*    OUTCOME. THE SUBROUTINE HANDLES ALL AUDIT/EXCEPTION         *
+008600*    LOGGING AROUND THE NATIVE CALLS.                            *
+008700*****************************************************************
+008800 2000-RUN-SINGLE-LOOKUP.
+008900     CALL "CAT-LOOKUP-SUB" USING WS-CAT-NAME WS-LOOKUP-STATUS
+009000     IF WS-LOOKUP-OK
+009100         DISPLAY "CAT-DRIVER: LOOKUP OK - " WS-CAT-NAME
+009200     ELSE
+009300         DISPLAY "CAT-DRIVER: LOOKUP DID NOT COMPLETE - "
+009400             "SEE CATEXLOG"
+009500     END-IF.
+009600 2000-EXIT.
+009700     EXIT.
+009800*****************************************************************
+009900*    3000-RUN-BATCH-FILE                                        *
+010000*    CALLS CAT-BATCH TO DRIVE THE LOOKUP/RESULTS FILES FOR THE   *
+010100*    WHOLE NIGHTLY LIST OF KEYS, THEN CANCELS IT SO THE NEXT     *
+010200*    CALL REINITIALIZES ITS WORKING-STORAGE INSTEAD OF PICKING   *
+010300*    UP WHERE THE LAST RUN LEFT ITS SWITCHES AND COUNTERS.       *
+010400*****************************************************************
+010500 3000-RUN-BATCH-FILE.
+010600     CALL "CAT-BATCH"
+010700     CANCEL "CAT-BATCH"
+010800     DISPLAY "CAT-DRIVER: BATCH RUN COMPLETE - SEE CATCTRL".
+010900 3000-EXIT.
+011000     EXIT.
+011100*****************************************************************
+011200*    4000-RUN-RECONCILE                                         *
+011300*    CALLS CAT-RECON TO MATCH-MERGE THE RESULTS FILE AGAINST THE *
+011400*    EXPECTED-VALUES CONTROL FILE, THEN CANCELS IT SO THE NEXT   *
+011500*    CALL REINITIALIZES ITS WORKING-STORAGE INSTEAD OF PICKING   *
+011600*    UP WHERE THE LAST RUN LEFT ITS SWITCHES AND COUNTERS.       *
+011700*****************************************************************
+011800 4000-RUN-RECONCILE.
+011900     CALL "CAT-RECON"
+012000     CANCEL "CAT-RECON"
+012100     DISPLAY "CAT-DRIVER: RECONCILIATION COMPLETE - SEE CATRCEX".
+012200 4000-EXIT.
+012300     EXIT.
