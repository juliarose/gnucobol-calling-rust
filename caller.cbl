@@ -1,26 +1,76 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. rust-caller.
-      *
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-      *
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-         01 rptr               USAGE POINTER.
-         01 rust-buffer        PIC X(80) BASED.
-         01 cat-name           PIC X(80).
-      *
-       PROCEDURE DIVISION.
-           sample-main.
-           CALL STATIC "get_cat_name" RETURNING rptr
-           IF rptr NOT EQUAL NULL THEN
-               SET ADDRESS OF rust-buffer TO rptr
-      *This will remove the null-terminator
-      *        STRING rust-buffer DELIMITED BY LOW-VALUE INTO cat-name
-               STRING rust-buffer INTO cat-name
-           END-IF
-      *cat-name should be null-terminated
-           CALL STATIC "say_hello_cat" USING BY REFERENCE cat-name.
-      *This will take the pointer from above
-           CALL STATIC "say_hello_cat" USING VALUE rptr.
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. rust-caller.
+000300 AUTHOR. DATA-PROCESSING-GROUP.
+000400 INSTALLATION. CORPORATE-DATA-CENTER.
+000500 DATE-WRITTEN. 01/05/2024.
+000600 DATE-COMPILED. 08/09/2026.
+000700*****************************************************************
+000800*    MODIFICATION HISTORY                                       *
+000900*    -------------------------------------------------------     *
+001000*    01/05/24  JRM  ORIGINAL VERSION - SINGLE CALL TO            *
+001100*                   GET_CAT_NAME / SAY_HELLO_CAT.                *
+001200*    08/08/26  JRM  ADDED NULL-POINTER GUARD AHEAD OF THE        *
+001300*                   SAY_HELLO_CAT CALLS. A NULL RPTR NO LONGER   *
+001400*                   FALLS THROUGH TO SAY_HELLO_CAT WITH WHATEVER *
+001500*                   WAS LEFT IN CAT-NAME FROM A PRIOR RUN -      *
+001600*                   INSTEAD AN EXCEPTION RECORD IS WRITTEN TO    *
+001700*                   THE EXCEPTION LOG AND BOTH CALLS ARE SKIPPED.*
+001800*    08/08/26  JRM  ADDED AN AUDIT-LOG RECORD AROUND EACH CALL   *
+001900*                   STATIC CROSSING (TIMESTAMP, CALL NAME, RPTR  *
+002000*                   VALUE, AND THE LENGTH OF CAT-NAME AT THE TIME*
+002100*                   OF THE CALL) SO OPS CAN SEE THE EXACT        *
+002200*                   SEQUENCE OF NATIVE CALLS LEADING UP TO AN    *
+002300*                   ABEND.                                       *
+002400*    08/08/26  JRM  ADDED A CALL TO VALIDATE_CAT_NAME RIGHT AFTER*
+002500*                   THE STRING INTO CAT-NAME SO NO-DATA, LOOKUP- *
+002600*                   FAILED, AND TRUNCATED CONDITIONS ARE LOGGED  *
+002700*                   INDIVIDUALLY INSTEAD OF BEING TREATED AS A   *
+002800*                   CLEAN SUCCESS JUST BECAUSE RPTR WAS NOT NULL.*
+002900*    08/08/26  JRM  ADDED A TERMINATOR SCAN OVER RUST-BUFFER     *
+003000*                   BEFORE THE STRING SO A SOURCE STRING LONGER  *
+003100*                   THAN 80 BYTES (NO LOW-VALUE FOUND IN THE     *
+003200*                   WINDOW) IS CAUGHT AND LOGGED INSTEAD OF      *
+003300*                   SILENTLY HANDING BACK A CUT-OFF CAT-NAME.    *
+003400*    08/09/26  JRM  MOVED THE LOOKUP LOGIC (NULL GUARD,          *
+003500*                   TERMINATOR SCAN, VALIDATE_CAT_NAME CHECK, AND*
+003600*                   AUDIT/EXCEPTION LOGGING) OUT TO THE CALLABLE *
+003700*                   SUBROUTINE CAT-LOOKUP-SUB SO CAT-DRIVER CAN  *
+003800*                   RUN THE SAME SINGLE-LOOKUP LOGIC WITHOUT     *
+003900*                   INVOKING RUST-CALLER DIRECTLY. THIS PROGRAM  *
+004000*                   NOW JUST CALLS THE SUBROUTINE AND REPORTS THE*
+004100*                   OUTCOME.                                     *
+004200*****************************************************************
+004300 ENVIRONMENT DIVISION.
+004400 CONFIGURATION SECTION.
+004500 SOURCE-COMPUTER. IBM-370.
+004600 OBJECT-COMPUTER. IBM-370.
+004700 DATA DIVISION.
+004800 WORKING-STORAGE SECTION.
+004900*****************************************************************
+005000*    CAT-LOOKUP-SUB LINKAGE WORK FIELDS                         *
+005100*****************************************************************
+005200 77  WS-CAT-NAME             PIC X(80).
+005300 77  WS-LOOKUP-STATUS        PIC S9(04) COMP.
+005400     88  WS-LOOKUP-OK                VALUE ZERO.
+005500     88  WS-LOOKUP-NULLPTR           VALUE 1.
+005600     88  WS-LOOKUP-VALFAIL           VALUE 2.
+005700     88  WS-LOOKUP-TRUNCATED         VALUE 3.
+005800 PROCEDURE DIVISION.
+005900 0000-MAINLINE.
+006000     PERFORM 2000-LOOKUP-CAT-NAME THRU 2000-EXIT
+006100     STOP RUN.
+006200*****************************************************************
+006300*    2000-LOOKUP-CAT-NAME                                       *
+006400*    DRIVES CAT-LOOKUP-SUB FOR THE ONE CAT-NAME THIS PROGRAM     *
+006500*    HAS ALWAYS FETCHED. THE SUBROUTINE HANDLES THE NULL-POINTER *
+006600*    GUARD, THE TRUNCATION CHECK, THE VALIDATE_CAT_NAME STATUS,  *
+006700*    AND ALL AUDIT/EXCEPTION LOGGING AROUND THE NATIVE CALLS.    *
+006800*****************************************************************
+006900 2000-LOOKUP-CAT-NAME.
+007000     CALL "CAT-LOOKUP-SUB" USING WS-CAT-NAME WS-LOOKUP-STATUS
+007100     IF NOT WS-LOOKUP-OK
+007200         DISPLAY "RUST-CALLER: CAT-LOOKUP-SUB DID NOT RETURN "
+007300             "A USABLE CAT-NAME - SEE CATEXLOG"
+007400     END-IF.
+007500 2000-EXIT.
+007600     EXIT.
