@@ -0,0 +1,11 @@
+000100*****************************************************************
+000200*    CATCACH.CPY                                                *
+000300*    CAT-CACHE-FILE RECORD LAYOUT - INDEXED BY THE SAME KEY THAT *
+000400*    DRIVES GET_CAT_NAME, SO REPEAT LOOKUPS CAN BE SATISFIED     *
+000500*    WITHOUT CROSSING INTO THE NATIVE LIBRARY AGAIN.             *
+000600*****************************************************************
+000700 01  CATCACH-RECORD.
+000800     05  CATCACH-KEY             PIC X(20).
+000900     05  CATCACH-NAME            PIC X(80).
+001000     05  CATCACH-STATUS          PIC X(01).
+001100         88  CATCACH-STAT-FOUND         VALUE "F".
