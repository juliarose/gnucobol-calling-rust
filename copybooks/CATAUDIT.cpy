@@ -0,0 +1,13 @@
+000100*****************************************************************
+000200*    CATAUDIT.CPY                                                *
+000300*    AUDIT-LOG RECORD LAYOUT - ONE RECORD PER NATIVE CALL STATIC  *
+000400*    CROSSING, SO THE EXACT SEQUENCE OF CALLS LEADING UP TO AN   *
+000500*    ABEND CAN BE RECONSTRUCTED FROM THE LOG.                    *
+000600*****************************************************************
+000700 01  CATAUDIT-RECORD.
+000800     05  CATAUDIT-DATE           PIC X(08).
+000900     05  CATAUDIT-TIME           PIC X(08).
+001000     05  CATAUDIT-PROGRAM        PIC X(14).
+001100     05  CATAUDIT-CALL-NAME      PIC X(20).
+001200     05  CATAUDIT-PTR-VALUE      PIC X(08).
+001300     05  CATAUDIT-CATNAME-LEN    PIC 9(03).
