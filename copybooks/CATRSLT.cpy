@@ -0,0 +1,12 @@
+000100*****************************************************************
+000200*    CATRSLT.CPY                                                *
+000300*    CAT-RESULTS-FILE RECORD LAYOUT - ONE RESULT PER LOOKUP KEY. *
+000400*****************************************************************
+000500 01  CATRSLT-RECORD.
+000600     05  CATRSLT-KEY             PIC X(20).
+000700     05  CATRSLT-NAME            PIC X(80).
+000800     05  CATRSLT-STATUS          PIC X(01).
+000900         88  CATRSLT-STAT-FOUND          VALUE "F".
+001000         88  CATRSLT-STAT-NULL           VALUE "N".
+001100         88  CATRSLT-STAT-VALFAIL        VALUE "V".
+001200         88  CATRSLT-STAT-TRUNCATED      VALUE "T".
