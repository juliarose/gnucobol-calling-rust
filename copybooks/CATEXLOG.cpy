@@ -0,0 +1,13 @@
+000100*****************************************************************
+000200*    CATEXLOG.CPY                                               *
+000300*    EXCEPTION-LOG RECORD LAYOUT - SHARED BY ALL CAT-NAME        *
+000400*    PROGRAMS THAT LOG NATIVE-CALL EXCEPTIONS (NULL POINTER,     *
+000500*    TRUNCATION, VALIDATION FAILURES, ETC).                      *
+000600*****************************************************************
+000700 01  CATEXC-RECORD.
+000800     05  CATEXC-DATE             PIC X(08).
+000900     05  CATEXC-TIME             PIC X(08).
+001000     05  CATEXC-PROGRAM          PIC X(14).
+001100     05  CATEXC-KEY              PIC X(20).
+001200     05  CATEXC-TYPE             PIC X(10).
+001300     05  CATEXC-MESSAGE          PIC X(60).
