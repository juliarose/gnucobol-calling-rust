@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200*    CATRCEX.CPY                                                *
+000300*    CAT-RECON-EXCEPTIONS RECORD LAYOUT - ONE RECORD PER         *
+000400*    MISMATCH FOUND WHILE RECONCILING CAT-RESULTS-FILE AGAINST   *
+000500*    CAT-EXPECTED-FILE.                                         *
+000600*****************************************************************
+000700 01  CATRCEX-RECORD.
+000800     05  CATRCEX-DATE            PIC X(08).
+000900     05  CATRCEX-TIME            PIC X(08).
+001000     05  CATRCEX-KEY             PIC X(20).
+001100     05  CATRCEX-TYPE            PIC X(10).
+001200         88  CATRCEX-TYPE-MISMATCH       VALUE "MISMATCH".
+001300         88  CATRCEX-TYPE-MISSING        VALUE "MISSING".
+001400         88  CATRCEX-TYPE-NOEXPECT       VALUE "NOEXPECT".
+001500     05  CATRCEX-EXPECTED-NAME   PIC X(80).
+001600     05  CATRCEX-ACTUAL-NAME     PIC X(80).
