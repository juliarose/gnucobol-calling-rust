@@ -0,0 +1,6 @@
+000100*****************************************************************
+000200*    CATLKUP.CPY                                                *
+000300*    CAT-LOOKUP-FILE RECORD LAYOUT - ONE LOOKUP KEY PER RECORD.  *
+000400*****************************************************************
+000500 01  CATLKUP-RECORD.
+000600     05  CATLKUP-KEY             PIC X(20).
