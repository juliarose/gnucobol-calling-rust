@@ -0,0 +1,600 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CAT-BATCH.
+000300 AUTHOR. DATA-PROCESSING-GROUP.
+000400 INSTALLATION. CORPORATE-DATA-CENTER.
+000500 DATE-WRITTEN. 08/08/2026.
+000600 DATE-COMPILED. 08/09/2026.
+000700*****************************************************************
+000800*    MODIFICATION HISTORY                                       *
+000900*    -------------------------------------------------------     *
+001000*    08/08/26  JRM  ORIGINAL VERSION. READS CAT-LOOKUP-FILE, ONE *
+001100*                   KEY PER RECORD, DRIVES GET_CAT_NAME AND      *
+001200*                   SAY_HELLO_CAT FOR EACH KEY, AND WRITES THE   *
+001300*                   RETURNED NAME AND A STATUS FLAG TO CAT-      *
+001400*                   RESULTS-FILE.                                *
+001500*    08/08/26  JRM  ADDED CHECKPOINT/RESTART SUPPORT. A CKPT     *
+001600*                   RECORD IS WRITTEN EVERY WS-CKPT-INTERVAL     *
+001700*                   RECORDS AND ON STARTUP AN EXISTING CKPT      *
+001800*                   RECORD IS USED TO SKIP PAST ALREADY-PROCESSED*
+001900*                   KEYS INSTEAD OF REPROCESSING THE WHOLE FILE. *
+002000*    08/08/26  JRM  ADDED CAT-CACHE-FILE. EACH KEY IS LOOKED UP  *
+002100*                   IN THE CACHE FIRST; ONLY A CACHE MISS DRIVES *
+002200*                   GET_CAT_NAME, AND THE RESULT IS WRITTEN BACK *
+002300*                   TO THE CACHE FOR NEXT TIME.                  *
+002400*    08/08/26  JRM  ADDED AN AUDIT-LOG RECORD AROUND EACH CALL   *
+002500*                   STATIC CROSSING (TIMESTAMP, CALL NAME, RPTR  *
+002600*                   VALUE, CAT-NAME LENGTH).                     *
+002700*    08/08/26  JRM  ADDED A TERMINATOR SCAN OVER RUST-BUFFER     *
+002800*                   BEFORE THE STRING, SO A SOURCE STRING LONGER *
+002900*                   THAN 80 BYTES IS LOGGED AND MARKED TRUNCATED *
+003000*                   ON CATRSLT-STATUS INSTEAD OF BEING CUT OFF   *
+003100*                   SILENTLY.                                    *
+003200*    08/09/26  JRM  ADDED CAT-CONTROL-REPORT. AN END-OF-JOB      *
+003300*                   SUMMARY OF TOTAL KEYS READ AND THE           *
+003400*                   FOUND/NULL/TRUNCATED/VALFAIL BREAKDOWN       *
+003500*                   WRITTEN JUST BEFORE STOP RUN.                *
+003600*    08/09/26  JRM  CHANGED STOP RUN TO GOBACK SO CAT-DRIVER CAN *
+003700*                   CALL THIS PROGRAM FOR THE BATCH MENU OPTION -*
+003800*                   GOBACK STILL ENDS THE RUN CLEANLY WHEN THIS  *
+003900*                   IS THE JOB STEP INITIAL PROGRAM.             *
+004000*    08/09/26  JRM  ADDED RECORD CONTAINS TO FD CAT-CACHE-FILE.  *
+004100*                   EXTENDED CATCKPT-RECORD WITH THE             *
+004200*                   FOUND/NULL/TRUNC/VALFAIL COUNTS SO A         *
+004300*                   CHECKPOINT RESTART RESTORES THE CONTROL-     *
+004400*                   REPORT TOTALS INSTEAD OF RESTARTING THEM AT  *
+004500*                   ZERO. CHANGED THE CACHE LOOKUP SO A CACHED   *
+004600*                   NON-FOUND STATUS RE-DRIVES THE NATIVE CALL   *
+004700*                   INSTEAD OF BEING RETURNED AS-IS, AND ONLY A  *
+004800*                   FOUND RESULT IS EVER WRITTEN TO THE CACHE -  *
+004900*                   OTHERWISE A SINGLE LOOKUP-FAILED KEY         *
+005000*                   PERMANENTLY POISONED EVERY FUTURE RUN FOR    *
+005100*                   THAT KEY.                                    *
+005200*****************************************************************
+005300 ENVIRONMENT DIVISION.
+005400 CONFIGURATION SECTION.
+005500 SOURCE-COMPUTER. IBM-370.
+005600 OBJECT-COMPUTER. IBM-370.
+005700 INPUT-OUTPUT SECTION.
+005800 FILE-CONTROL.
+005900     SELECT CAT-LOOKUP-FILE ASSIGN TO "CATLKUP"
+006000         ORGANIZATION IS LINE SEQUENTIAL
+006100         FILE STATUS IS WS-LOOKUP-STATUS.
+006200     SELECT CAT-RESULTS-FILE ASSIGN TO "CATRSLT"
+006300         ORGANIZATION IS LINE SEQUENTIAL
+006400         FILE STATUS IS WS-RESULTS-STATUS.
+006500     SELECT CAT-CKPT-FILE ASSIGN TO "CATCKPT"
+006600         ORGANIZATION IS LINE SEQUENTIAL
+006700         FILE STATUS IS WS-CKPT-STATUS.
+006800     SELECT CAT-CACHE-FILE ASSIGN TO "CATCACH"
+006900         ORGANIZATION IS INDEXED
+007000         ACCESS MODE IS DYNAMIC
+007100         RECORD KEY IS CATCACH-KEY
+007200         FILE STATUS IS WS-CACHE-STATUS.
+007300     SELECT CAT-AUDIT-LOG ASSIGN TO "CATAUDIT"
+007400         ORGANIZATION IS LINE SEQUENTIAL
+007500         FILE STATUS IS WS-AUDITLOG-STATUS.
+007600     SELECT CAT-EXCEPTION-LOG ASSIGN TO "CATEXLOG"
+007700         ORGANIZATION IS LINE SEQUENTIAL
+007800         FILE STATUS IS WS-EXCLOG-STATUS.
+007900     SELECT CAT-CONTROL-REPORT ASSIGN TO "CATCTRL"
+008000         ORGANIZATION IS LINE SEQUENTIAL
+008100         FILE STATUS IS WS-CTRLRPT-STATUS.
+008200 DATA DIVISION.
+008300 FILE SECTION.
+008400 FD  CAT-LOOKUP-FILE
+008500     RECORD CONTAINS 20 CHARACTERS.
+008600 COPY CATLKUP.
+008700 FD  CAT-RESULTS-FILE
+008800     RECORD CONTAINS 101 CHARACTERS.
+008900 COPY CATRSLT.
+009000 FD  CAT-CKPT-FILE
+009100     RECORD CONTAINS 65 CHARACTERS.
+009200 COPY CATCKPT.
+009300 FD  CAT-CACHE-FILE
+009400     RECORD CONTAINS 101 CHARACTERS.
+009500 COPY CATCACH.
+009600 FD  CAT-AUDIT-LOG
+009700     RECORD CONTAINS 61 CHARACTERS.
+009800 COPY CATAUDIT.
+009900 FD  CAT-EXCEPTION-LOG
+010000     RECORD CONTAINS 120 CHARACTERS.
+010100 COPY CATEXLOG.
+010200 FD  CAT-CONTROL-REPORT
+010300     RECORD CONTAINS 80 CHARACTERS.
+010400 COPY CATCTRL.
+010500 WORKING-STORAGE SECTION.
+010600*****************************************************************
+010700*    SWITCHES AND STATUS BYTES                                  *
+010800*****************************************************************
+010900 77  WS-LOOKUP-STATUS        PIC X(02).
+011000     88  WS-LOOKUP-OK                VALUE "00".
+011100 77  WS-RESULTS-STATUS       PIC X(02).
+011200     88  WS-RESULTS-OK               VALUE "00".
+011300 77  WS-EXCLOG-STATUS        PIC X(02).
+011400     88  WS-EXCLOG-OK                VALUE "00".
+011500 77  WS-CKPT-STATUS          PIC X(02).
+011600     88  WS-CKPT-OK                  VALUE "00".
+011700 77  WS-CACHE-STATUS         PIC X(02).
+011800     88  WS-CACHE-OK                 VALUE "00".
+011900 77  WS-AUDITLOG-STATUS      PIC X(02).
+012000     88  WS-AUDITLOG-OK              VALUE "00".
+012100 77  WS-VALIDATE-STATUS      PIC S9(04) COMP.
+012200     88  WS-VALIDATE-OK              VALUE ZERO.
+012300     88  WS-VALIDATE-NO-DATA         VALUE 1.
+012400     88  WS-VALIDATE-LOOKUP-FAILED   VALUE 2.
+012500     88  WS-VALIDATE-TRUNCATED       VALUE 3.
+012600 77  WS-TRUNCATED-SW         PIC X(01).
+012700     88  WS-IS-TRUNCATED             VALUE "Y".
+012800     88  WS-NOT-TRUNCATED            VALUE "N".
+012900 77  WS-CTRLRPT-STATUS       PIC X(02).
+013000     88  WS-CTRLRPT-OK               VALUE "00".
+013100 77  WS-EOF-LOOKUP-SW        PIC X(01)   VALUE "N".
+013200     88  WS-EOF-LOOKUP               VALUE "Y".
+013300 77  WS-RESTART-SW           PIC X(01)   VALUE "N".
+013400     88  WS-IS-RESTART               VALUE "Y".
+013500     88  WS-NOT-RESTART              VALUE "N".
+013600 77  WS-CACHE-EXISTS-SW      PIC X(01)   VALUE "N".
+013700     88  WS-CACHE-RECORD-EXISTS      VALUE "Y".
+013800     88  WS-CACHE-RECORD-NEW         VALUE "N".
+013900*****************************************************************
+014000*    CHECKPOINT WORKING STORAGE                                 *
+014100*****************************************************************
+014200 77  WS-CKPT-INTERVAL        PIC 9(05)   VALUE 00100.
+014300 77  WS-CKPT-COUNTER         PIC 9(05)   VALUE ZERO.
+014400 77  WS-RECORD-COUNT         PIC 9(09)   VALUE ZERO.
+014500 77  WS-RESTART-KEY          PIC X(20).
+014600 77  WS-LAST-PROCESSED-KEY   PIC X(20).
+014700*****************************************************************
+014800*    CONTROL REPORT WORKING STORAGE                              *
+014900*****************************************************************
+015000 77  WS-FOUND-COUNT          PIC 9(09)   VALUE ZERO.
+015100 77  WS-NULL-COUNT           PIC 9(09)   VALUE ZERO.
+015200 77  WS-TRUNCATED-COUNT      PIC 9(09)   VALUE ZERO.
+015300 77  WS-VALFAIL-COUNT        PIC 9(09)   VALUE ZERO.
+015400 77  WS-EDIT-COUNT           PIC ZZZZZZZZ9.
+015500*****************************************************************
+015600*    NATIVE-CALL WORKING STORAGE                                *
+015700*****************************************************************
+015800 01  rptr                    USAGE POINTER.
+015900 01  rptr-bytes              REDEFINES rptr PIC X(08).
+016000 01  rust-buffer             PIC X(80) BASED.
+016100 01  cat-name                PIC X(80).
+016200*****************************************************************
+016300*    AUDIT LOG WORK FIELDS                                      *
+016400*****************************************************************
+016500 01  WS-CURRENT-DATE.
+016600     05  WS-CURRENT-DATE-YYYYMMDD    PIC 9(08).
+016700 01  WS-CURRENT-TIME.
+016800     05  WS-CURRENT-TIME-HHMMSSHH    PIC 9(08).
+016900 77  WS-AUDIT-CALL-NAME      PIC X(20).
+017000 77  WS-CATNAME-LEN          PIC 9(03)   VALUE ZERO.
+017100 77  WS-SCAN-IDX             PIC 9(03).
+017200 77  WS-TERM-SCAN-IDX        PIC 9(03).
+017300 PROCEDURE DIVISION.
+017400 0000-MAINLINE.
+017500     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+017600     PERFORM 2000-PROCESS-ONE-KEY THRU 2000-EXIT
+017700         UNTIL WS-EOF-LOOKUP
+017800     PERFORM 9000-TERMINATE THRU 9000-EXIT
+017900     GOBACK.
+018000*****************************************************************
+018100*    1000-INITIALIZE                                            *
+018200*    OPENS THE LOOKUP AND RESULTS FILES, CHECKS FOR AN EXISTING  *
+018300*    CHECKPOINT, AND PRIMES THE READ-AHEAD LOOP WITH THE FIRST   *
+018400*    LOOKUP RECORD TO BE PROCESSED.                              *
+018500*****************************************************************
+018600 1000-INITIALIZE.
+018700     OPEN INPUT CAT-LOOKUP-FILE
+018800     PERFORM 1050-CHECK-FOR-CHECKPOINT THRU 1050-EXIT
+018900     IF WS-IS-RESTART
+019000         OPEN EXTEND CAT-RESULTS-FILE
+019100     ELSE
+019200         OPEN OUTPUT CAT-RESULTS-FILE
+019300     END-IF
+019400     PERFORM 1060-OPEN-CACHE-FILE THRU 1060-EXIT
+019500     OPEN EXTEND CAT-AUDIT-LOG
+019600     IF NOT WS-AUDITLOG-OK
+019700         OPEN OUTPUT CAT-AUDIT-LOG
+019800     END-IF
+019900     OPEN EXTEND CAT-EXCEPTION-LOG
+020000     IF NOT WS-EXCLOG-OK
+020100         OPEN OUTPUT CAT-EXCEPTION-LOG
+020200     END-IF
+020300     PERFORM 1100-READ-LOOKUP-RECORD THRU 1100-EXIT
+020400     IF WS-IS-RESTART
+020500         PERFORM 1200-SKIP-TO-RESTART-POINT THRU 1200-EXIT
+020600     END-IF.
+020700 1000-EXIT.
+020800     EXIT.
+020900*****************************************************************
+021000*    1050-CHECK-FOR-CHECKPOINT                                  *
+021100*    LOOKS FOR A CKPT RECORD LEFT BY A PRIOR, INCOMPLETE RUN.    *
+021200*    AN EMPTY OR MISSING CKPT FILE MEANS THIS IS A FRESH RUN.    *
+021300*    A FOUND CKPT RECORD ALSO RESTORES THE CONTROL-REPORT        *
+021400*    COUNTERS, SO THE END-OF-JOB REPORT STILL REFLECTS KEYS      *
+021500*    PROCESSED BEFORE THE RESTART.                               *
+021600*****************************************************************
+021700 1050-CHECK-FOR-CHECKPOINT.
+021800     SET WS-NOT-RESTART TO TRUE
+021900     OPEN INPUT CAT-CKPT-FILE
+022000     IF WS-CKPT-OK
+022100         READ CAT-CKPT-FILE
+022200             AT END
+022300                 CONTINUE
+022400             NOT AT END
+022500                 MOVE CATCKPT-LAST-KEY TO WS-RESTART-KEY
+022600                 MOVE CATCKPT-REC-COUNT TO WS-RECORD-COUNT
+022700                 MOVE CATCKPT-FOUND-COUNT TO WS-FOUND-COUNT
+022800                 MOVE CATCKPT-NULL-COUNT TO WS-NULL-COUNT
+022900                 MOVE CATCKPT-TRUNC-COUNT TO WS-TRUNCATED-COUNT
+023000                 MOVE CATCKPT-VALFAIL-COUNT TO WS-VALFAIL-COUNT
+023100                 SET WS-IS-RESTART TO TRUE
+023200         END-READ
+023300         CLOSE CAT-CKPT-FILE
+023400     END-IF.
+023500 1050-EXIT.
+023600     EXIT.
+023700*****************************************************************
+023800*    1060-OPEN-CACHE-FILE                                       *
+023900*    OPENS THE CACHE FOR UPDATE, CREATING IT ON ITS FIRST USE.   *
+024000*****************************************************************
+024100 1060-OPEN-CACHE-FILE.
+024200     OPEN I-O CAT-CACHE-FILE
+024300     IF NOT WS-CACHE-OK
+024400         OPEN OUTPUT CAT-CACHE-FILE
+024500         CLOSE CAT-CACHE-FILE
+024600         OPEN I-O CAT-CACHE-FILE
+024700     END-IF.
+024800 1060-EXIT.
+024900     EXIT.
+025000*****************************************************************
+025100*    1100-READ-LOOKUP-RECORD                                    *
+025200*****************************************************************
+025300 1100-READ-LOOKUP-RECORD.
+025400     READ CAT-LOOKUP-FILE
+025500         AT END SET WS-EOF-LOOKUP TO TRUE
+025600     END-READ.
+025700 1100-EXIT.
+025800     EXIT.
+025900*****************************************************************
+026000*    1200-SKIP-TO-RESTART-POINT                                 *
+026100*    READS PAST EVERY KEY UP TO AND INCLUDING THE ONE RECORDED   *
+026200*    ON THE CHECKPOINT, SO PROCESSING RESUMES WITH THE NEXT KEY. *
+026300*****************************************************************
+026400 1200-SKIP-TO-RESTART-POINT.
+026500     PERFORM 1100-READ-LOOKUP-RECORD THRU 1100-EXIT
+026600         UNTIL WS-EOF-LOOKUP
+026700            OR CATLKUP-KEY EQUAL WS-RESTART-KEY
+026800     IF NOT WS-EOF-LOOKUP
+026900         PERFORM 1100-READ-LOOKUP-RECORD THRU 1100-EXIT
+027000     END-IF.
+027100 1200-EXIT.
+027200     EXIT.
+027300*****************************************************************
+027400*    2000-PROCESS-ONE-KEY                                       *
+027500*    DRIVES GET_CAT_NAME / SAY_HELLO_CAT FOR THE CURRENT LOOKUP  *
+027600*    KEY, WRITES THE RESULT, TAKES A CHECKPOINT EVERY N RECORDS, *
+027700*    AND READS THE NEXT LOOKUP RECORD.                           *
+027800*****************************************************************
+027900 2000-PROCESS-ONE-KEY.
+028000     MOVE CATLKUP-KEY TO CATRSLT-KEY
+028100     MOVE CATLKUP-KEY TO WS-LAST-PROCESSED-KEY
+028200     MOVE SPACES TO CATRSLT-NAME
+028300     PERFORM 2100-LOOKUP-CACHE-OR-NATIVE THRU 2100-EXIT
+028400     PERFORM 2400-TALLY-RESULT-STATUS THRU 2400-EXIT
+028500     WRITE CATRSLT-RECORD
+028600     ADD 1 TO WS-RECORD-COUNT
+028700     ADD 1 TO WS-CKPT-COUNTER
+028800     IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+028900         PERFORM 3000-WRITE-CHECKPOINT THRU 3000-EXIT
+029000         MOVE ZERO TO WS-CKPT-COUNTER
+029100     END-IF
+029200     PERFORM 1100-READ-LOOKUP-RECORD THRU 1100-EXIT.
+029300 2000-EXIT.
+029400     EXIT.
+029500*****************************************************************
+029600*    2100-LOOKUP-CACHE-OR-NATIVE                                *
+029700*    CHECKS THE CACHE FOR THE CURRENT KEY FIRST. A CACHE MISS,   *
+029800*    OR A CACHE HIT WHOSE STATUS IS NOT FOUND, DRIVES            *
+029900*    GET_CAT_NAME / SAY_HELLO_CAT - A POISONED (NON-FOUND) CACHE *
+030000*    ENTRY IS RETRIED ON EVERY RUN INSTEAD OF BEING RETURNED     *
+030100*    AS-IS FOREVER.                                              *
+030200*****************************************************************
+030300 2100-LOOKUP-CACHE-OR-NATIVE.
+030400     MOVE CATLKUP-KEY TO CATCACH-KEY
+030500     READ CAT-CACHE-FILE
+030600         INVALID KEY
+030700             SET WS-CACHE-RECORD-NEW TO TRUE
+030800             PERFORM 2200-CALL-NATIVE-LOOKUP THRU 2200-EXIT
+030900             PERFORM 2300-WRITE-CACHE-RECORD THRU 2300-EXIT
+031000         NOT INVALID KEY
+031100             SET WS-CACHE-RECORD-EXISTS TO TRUE
+031200             IF CATCACH-STAT-FOUND
+031300                 MOVE CATCACH-NAME TO CATRSLT-NAME
+031400                 MOVE CATCACH-STATUS TO CATRSLT-STATUS
+031500             ELSE
+031600                 PERFORM 2200-CALL-NATIVE-LOOKUP THRU 2200-EXIT
+031700                 PERFORM 2300-WRITE-CACHE-RECORD THRU 2300-EXIT
+031800             END-IF
+031900     END-READ.
+032000 2100-EXIT.
+032100     EXIT.
+032200*****************************************************************
+032300*    2200-CALL-NATIVE-LOOKUP                                    *
+032400*    DRIVES GET_CAT_NAME / SAY_HELLO_CAT FOR A CACHE MISS OR A   *
+032500*    CACHED NON-FOUND STATUS.                                   *
+032600*****************************************************************
+032700 2200-CALL-NATIVE-LOOKUP.
+032800     CALL STATIC "get_cat_name" RETURNING rptr
+032900     MOVE "get_cat_name"        TO WS-AUDIT-CALL-NAME
+033000     MOVE ZERO                  TO WS-CATNAME-LEN
+033100     PERFORM 4000-WRITE-AUDIT-RECORD THRU 4000-EXIT
+033200     IF rptr EQUAL NULL
+033300         SET CATRSLT-STAT-NULL TO TRUE
+033400     ELSE
+033500         SET ADDRESS OF rust-buffer TO rptr
+033600         PERFORM 2240-SCAN-FOR-TERMINATOR THRU 2240-EXIT
+033700         IF WS-IS-TRUNCATED
+033800             PERFORM 3300-LOG-TRUNCATION-EXCEPTION THRU 3300-EXIT
+033900             SET CATRSLT-STAT-TRUNCATED TO TRUE
+034000         ELSE
+034100             STRING rust-buffer INTO cat-name
+034200             PERFORM 2250-COMPUTE-CATNAME-LENGTH THRU 2250-EXIT
+034300             CALL STATIC "validate_cat_name" USING cat-name
+034400                 RETURNING WS-VALIDATE-STATUS
+034500             IF NOT WS-VALIDATE-OK
+034550                 PERFORM 3200-LOG-VALIDATE-EXCEPTION
+034560                     THRU 3200-EXIT
+034700                 SET CATRSLT-STAT-VALFAIL TO TRUE
+034800             ELSE
+034900                 CALL STATIC "say_hello_cat" USING BY REFERENCE
+035000                     cat-name
+035100                 MOVE "say_hello_cat(ref)" TO WS-AUDIT-CALL-NAME
+035200                 PERFORM 4000-WRITE-AUDIT-RECORD THRU 4000-EXIT
+035300                 CALL STATIC "say_hello_cat" USING VALUE rptr
+035400                 MOVE "say_hello_cat(val)" TO WS-AUDIT-CALL-NAME
+035500                 PERFORM 4000-WRITE-AUDIT-RECORD THRU 4000-EXIT
+035600                 MOVE cat-name TO CATRSLT-NAME
+035700                 SET CATRSLT-STAT-FOUND TO TRUE
+035800             END-IF
+035900         END-IF
+036000     END-IF.
+036100 2200-EXIT.
+036200     EXIT.
+036300*****************************************************************
+036400*    2250-COMPUTE-CATNAME-LENGTH                                *
+036500*    SCANS CAT-NAME BACKWARD FOR THE LAST NON-BLANK CHARACTER SO *
+036600*    THE AUDIT LOG CAN RECORD HOW MUCH OF THE FIELD THE STRING   *
+036700*    STATEMENT ACTUALLY POPULATED.                               *
+036800*****************************************************************
+036900 2250-COMPUTE-CATNAME-LENGTH.
+037000     PERFORM 2260-TEST-ONE-POSITION THRU 2260-EXIT
+037100         VARYING WS-SCAN-IDX FROM 80 BY -1
+037200         UNTIL WS-SCAN-IDX < 1
+037300            OR cat-name(WS-SCAN-IDX:1) NOT EQUAL SPACE
+037400     MOVE WS-SCAN-IDX TO WS-CATNAME-LEN.
+037500 2250-EXIT.
+037600     EXIT.
+037700 2260-TEST-ONE-POSITION.
+037800     CONTINUE.
+037900 2260-EXIT.
+038000     EXIT.
+038100*****************************************************************
+038200*    2240-SCAN-FOR-TERMINATOR                                   *
+038300*    SCANS RUST-BUFFER (THE RAW BASED SOURCE) FORWARD FOR A LOW- *
+038400*    VALUE TERMINATOR WITHIN ITS 80-BYTE WINDOW. IF NONE IS FOUND*
+038500*    THE NATIVE STRING IS AT LEAST 80 BYTES LONG AND WOULD BE    *
+038600*    SILENTLY CUT OFF BY THE STRING STATEMENT BELOW - THIS IS    *
+038700*    REPORTED AS A TRUNCATION INSTEAD.                           *
+038800*****************************************************************
+038900 2240-SCAN-FOR-TERMINATOR.
+039000     SET WS-NOT-TRUNCATED TO TRUE
+039100     PERFORM 2245-TEST-FOR-TERMINATOR THRU 2245-EXIT
+039200         VARYING WS-TERM-SCAN-IDX FROM 1 BY 1
+039300         UNTIL WS-TERM-SCAN-IDX > 80
+039400            OR rust-buffer(WS-TERM-SCAN-IDX:1) EQUAL LOW-VALUE
+039500     IF WS-TERM-SCAN-IDX > 80
+039600         SET WS-IS-TRUNCATED TO TRUE
+039700     END-IF.
+039800 2240-EXIT.
+039900     EXIT.
+040000 2245-TEST-FOR-TERMINATOR.
+040100     CONTINUE.
+040200 2245-EXIT.
+040300     EXIT.
+040400*****************************************************************
+040500*    3200-LOG-VALIDATE-EXCEPTION                                *
+040600*    WRITES A DATED RECORD TO THE EXCEPTION LOG WHEN             *
+040700*    VALIDATE_CAT_NAME REPORTS A NON-OK STATUS FOR THE CURRENT   *
+040800*    KEY, SO THE SPECIFIC FAILURE TYPE IS NOT LOST INSIDE A      *
+040900*    SINGLE RESULT-FILE STATUS FLAG.                             *
+041000*****************************************************************
+041100 3200-LOG-VALIDATE-EXCEPTION.
+041200     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+041300     ACCEPT WS-CURRENT-TIME FROM TIME
+041400     MOVE WS-CURRENT-DATE-YYYYMMDD TO CATEXC-DATE
+041500     MOVE WS-CURRENT-TIME-HHMMSSHH TO CATEXC-TIME
+041600     MOVE "CAT-BATCH"             TO CATEXC-PROGRAM
+041700     MOVE CATLKUP-KEY              TO CATEXC-KEY
+041800     EVALUATE TRUE
+041900         WHEN WS-VALIDATE-NO-DATA
+042000             MOVE "NODATA"         TO CATEXC-TYPE
+042100         WHEN WS-VALIDATE-LOOKUP-FAILED
+042200             MOVE "LKUPFAIL"       TO CATEXC-TYPE
+042300         WHEN WS-VALIDATE-TRUNCATED
+042400             MOVE "TRUNCATED"      TO CATEXC-TYPE
+042500         WHEN OTHER
+042600             MOVE "VALUNKNOWN"     TO CATEXC-TYPE
+042700     END-EVALUATE
+042800     MOVE "validate_cat_name reported a non-OK status" TO
+042900         CATEXC-MESSAGE
+043000     WRITE CATEXC-RECORD.
+043100 3200-EXIT.
+043200     EXIT.
+043300*****************************************************************
+043400*    3300-LOG-TRUNCATION-EXCEPTION                              *
+043500*    WRITES A DATED RECORD TO THE EXCEPTION LOG WHEN RUST-BUFFER *
+043600*    HAS NO LOW-VALUE TERMINATOR WITHIN 80 BYTES FOR THE CURRENT *
+043700*    KEY, MEANING THE NATIVE STRING IS LONGER THAN CAT-NAME CAN  *
+043800*    HOLD.                                                      *
+043900*****************************************************************
+044000 3300-LOG-TRUNCATION-EXCEPTION.
+044100     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+044200     ACCEPT WS-CURRENT-TIME FROM TIME
+044300     MOVE WS-CURRENT-DATE-YYYYMMDD TO CATEXC-DATE
+044400     MOVE WS-CURRENT-TIME-HHMMSSHH TO CATEXC-TIME
+044500     MOVE "CAT-BATCH"             TO CATEXC-PROGRAM
+044600     MOVE CATLKUP-KEY              TO CATEXC-KEY
+044700     MOVE "TRUNCATED"             TO CATEXC-TYPE
+044800     MOVE "rust-buffer has no terminator within 80 bytes" TO
+044900         CATEXC-MESSAGE
+045000     WRITE CATEXC-RECORD.
+045100 3300-EXIT.
+045200     EXIT.
+045300*****************************************************************
+045400*    2300-WRITE-CACHE-RECORD                                    *
+045500*    SAVES THE RESULT OF A NATIVE LOOKUP SO THE NEXT LOOKUP ON   *
+045600*    THIS KEY CAN BE SATISFIED WITHOUT CALLING THE NATIVE        *
+045700*    LIBRARY - BUT ONLY WHEN THE RESULT IS FOUND. A NULL,        *
+045800*    TRUNCATED, OR VALFAIL RESULT IS NEVER CACHED, SO A          *
+045900*    TRANSIENT FAILURE FOR ONE KEY DOES NOT PERMANENTLY POISON   *
+046000*    EVERY FUTURE LOOKUP ON THAT KEY. WS-CACHE-EXISTS-SW TELLS   *
+046100*    US WHETHER TO WRITE A NEW CACHE RECORD OR REWRITE A         *
+046200*    PREVIOUSLY-POISONED ONE IN PLACE.                           *
+046300*****************************************************************
+046400 2300-WRITE-CACHE-RECORD.
+046500     IF CATRSLT-STAT-FOUND
+046600         MOVE CATLKUP-KEY TO CATCACH-KEY
+046700         MOVE CATRSLT-NAME TO CATCACH-NAME
+046800         MOVE CATRSLT-STATUS TO CATCACH-STATUS
+046900         IF WS-CACHE-RECORD-EXISTS
+047000             REWRITE CATCACH-RECORD
+047100                 INVALID KEY
+047200                     CONTINUE
+047300             END-REWRITE
+047400         ELSE
+047500             WRITE CATCACH-RECORD
+047600                 INVALID KEY
+047700                     CONTINUE
+047800             END-WRITE
+047900         END-IF
+048000     END-IF.
+048100 2300-EXIT.
+048200     EXIT.
+048300*****************************************************************
+048400*    2400-TALLY-RESULT-STATUS                                   *
+048500*    ADDS THE JUST-WRITTEN CATRSLT-STATUS INTO THE RUNNING       *
+048600*    COUNTS USED BY THE END-OF-JOB CONTROL REPORT.               *
+048700*****************************************************************
+048800 2400-TALLY-RESULT-STATUS.
+048900     EVALUATE TRUE
+049000         WHEN CATRSLT-STAT-FOUND
+049100             ADD 1 TO WS-FOUND-COUNT
+049200         WHEN CATRSLT-STAT-NULL
+049300             ADD 1 TO WS-NULL-COUNT
+049400         WHEN CATRSLT-STAT-TRUNCATED
+049500             ADD 1 TO WS-TRUNCATED-COUNT
+049600         WHEN CATRSLT-STAT-VALFAIL
+049700             ADD 1 TO WS-VALFAIL-COUNT
+049800     END-EVALUATE.
+049900 2400-EXIT.
+050000     EXIT.
+050100*****************************************************************
+050200*    4000-WRITE-AUDIT-RECORD                                    *
+050300*    WRITES ONE AUDIT-LOG RECORD FOR THE CALL STATIC CROSSING    *
+050400*    JUST MADE. WS-AUDIT-CALL-NAME AND WS-CATNAME-LEN MUST BE    *
+050500*    SET BY THE CALLER BEFORE THIS PARAGRAPH IS PERFORMED.       *
+050600*****************************************************************
+050700 4000-WRITE-AUDIT-RECORD.
+050800     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+050900     ACCEPT WS-CURRENT-TIME FROM TIME
+051000     MOVE WS-CURRENT-DATE-YYYYMMDD TO CATAUDIT-DATE
+051100     MOVE WS-CURRENT-TIME-HHMMSSHH TO CATAUDIT-TIME
+051200     MOVE "CAT-BATCH"            TO CATAUDIT-PROGRAM
+051300     MOVE WS-AUDIT-CALL-NAME      TO CATAUDIT-CALL-NAME
+051400     MOVE rptr-bytes               TO CATAUDIT-PTR-VALUE
+051500     MOVE WS-CATNAME-LEN          TO CATAUDIT-CATNAME-LEN
+051600     WRITE CATAUDIT-RECORD.
+051700 4000-EXIT.
+051800     EXIT.
+051900*****************************************************************
+052000*    3000-WRITE-CHECKPOINT                                      *
+052100*    REWRITES THE CKPT FILE WITH THE LAST KEY PROCESSED, THE     *
+052200*    RUNNING RECORD COUNT, AND THE RUNNING CONTROL-REPORT        *
+052300*    BREAKDOWN, SO A RESTART PICKS UP BOTH THE KEY POSITION AND  *
+052400*    THE COUNTS WHERE THIS RUN LEFT THEM.                        *
+052500*****************************************************************
+052600 3000-WRITE-CHECKPOINT.
+052700     MOVE WS-LAST-PROCESSED-KEY TO CATCKPT-LAST-KEY
+052800     MOVE WS-RECORD-COUNT TO CATCKPT-REC-COUNT
+052900     MOVE WS-FOUND-COUNT TO CATCKPT-FOUND-COUNT
+053000     MOVE WS-NULL-COUNT TO CATCKPT-NULL-COUNT
+053100     MOVE WS-TRUNCATED-COUNT TO CATCKPT-TRUNC-COUNT
+053200     MOVE WS-VALFAIL-COUNT TO CATCKPT-VALFAIL-COUNT
+053300     OPEN OUTPUT CAT-CKPT-FILE
+053400     WRITE CATCKPT-RECORD
+053500     CLOSE CAT-CKPT-FILE.
+053600 3000-EXIT.
+053700     EXIT.
+053800*****************************************************************
+053900*    9000-TERMINATE                                             *
+054000*    A CLEAN END OF FILE MEANS THE WHOLE INPUT WAS PROCESSED, SO *
+054100*    THE CKPT FILE IS CLEARED - THE NEXT RUN STARTS FRESH.       *
+054200*****************************************************************
+054300 9000-TERMINATE.
+054400     CLOSE CAT-LOOKUP-FILE
+054500     CLOSE CAT-RESULTS-FILE
+054600     CLOSE CAT-CACHE-FILE
+054700     CLOSE CAT-AUDIT-LOG
+054800     CLOSE CAT-EXCEPTION-LOG
+054900     PERFORM 9500-WRITE-CONTROL-REPORT THRU 9500-EXIT
+055000     OPEN OUTPUT CAT-CKPT-FILE
+055100     CLOSE CAT-CKPT-FILE.
+055200 9000-EXIT.
+055300     EXIT.
+055400*****************************************************************
+055500*    9500-WRITE-CONTROL-REPORT                                  *
+055600*    WRITES A SHORT END-OF-JOB SUMMARY TO CAT-CONTROL-REPORT -   *
+055700*    TOTAL KEYS READ, AND HOW MANY CAME BACK FOUND, NULL,        *
+055800*    TRUNCATED, OR FAILED VALIDATION.                            *
+055900*****************************************************************
+056000 9500-WRITE-CONTROL-REPORT.
+056100     OPEN OUTPUT CAT-CONTROL-REPORT
+056200     MOVE SPACES TO CATCTRL-LINE
+056300     STRING "CAT-BATCH CONTROL REPORT" INTO CATCTRL-LINE
+056400     WRITE CATCTRL-RECORD
+056500     MOVE ALL "-" TO CATCTRL-LINE
+056600     WRITE CATCTRL-RECORD
+056700     MOVE WS-RECORD-COUNT TO WS-EDIT-COUNT
+056800     MOVE SPACES TO CATCTRL-LINE
+056900     STRING "TOTAL KEYS READ . . . . . ." DELIMITED BY SIZE
+057000         WS-EDIT-COUNT               DELIMITED BY SIZE
+057100         INTO CATCTRL-LINE
+057200     WRITE CATCTRL-RECORD
+057300     MOVE WS-FOUND-COUNT TO WS-EDIT-COUNT
+057400     MOVE SPACES TO CATCTRL-LINE
+057500     STRING "NON-NULL (FOUND) . . . . ." DELIMITED BY SIZE
+057600         WS-EDIT-COUNT               DELIMITED BY SIZE
+057700         INTO CATCTRL-LINE
+057800     WRITE CATCTRL-RECORD
+057900     MOVE WS-NULL-COUNT TO WS-EDIT-COUNT
+058000     MOVE SPACES TO CATCTRL-LINE
+058100     STRING "NULL POINTER . . . . . . ." DELIMITED BY SIZE
+058200         WS-EDIT-COUNT               DELIMITED BY SIZE
+058300         INTO CATCTRL-LINE
+058400     WRITE CATCTRL-RECORD
+058500     MOVE WS-TRUNCATED-COUNT TO WS-EDIT-COUNT
+058600     MOVE SPACES TO CATCTRL-LINE
+058700     STRING "TRUNCATED NAME . . . . . ." DELIMITED BY SIZE
+058800         WS-EDIT-COUNT               DELIMITED BY SIZE
+058900         INTO CATCTRL-LINE
+059000     WRITE CATCTRL-RECORD
+059100     MOVE WS-VALFAIL-COUNT TO WS-EDIT-COUNT
+059200     MOVE SPACES TO CATCTRL-LINE
+059300     STRING "VALIDATION FAILED. . . . ." DELIMITED BY SIZE
+059400         WS-EDIT-COUNT               DELIMITED BY SIZE
+059500         INTO CATCTRL-LINE
+059600     WRITE CATCTRL-RECORD
+059700     CLOSE CAT-CONTROL-REPORT.
+059800 9500-EXIT.
+059900     EXIT.
