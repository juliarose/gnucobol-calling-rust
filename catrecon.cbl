@@ -0,0 +1,249 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CAT-RECON.
+000300 AUTHOR. DATA-PROCESSING-GROUP.
+000400 INSTALLATION. CORPORATE-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED. 08/09/2026.
+000700*****************************************************************
+000800*    MODIFICATION HISTORY                                       *
+000900*    -------------------------------------------------------     *
+001000*    08/09/26  JRM  ORIGINAL VERSION. MATCH-MERGES THE KEYED,    *
+001100*                   ASCENDING CAT-RESULTS-FILE PRODUCED BY CAT-  *
+001200*                   BATCH AGAINST CAT-EXPECTED-FILE, A CONTROL   *
+001300*                   FILE OF KEY/EXPECTED-NAME PAIRS, AND WRITES  *
+001400*                   ONE CAT-RECON-EXCEPTIONS RECORD FOR EVERY KEY*
+001500*                   WHOSE NAME DOES NOT MATCH, IS MISSING FROM   *
+001600*                   THE RESULTS, OR HAS NO ENTRY IN THE EXPECTED *
+001700*                   FILE AT ALL.                                 *
+001800*    08/09/26  JRM  CHANGED STOP RUN TO GOBACK SO CAT-DRIVER CAN *
+001900*                   CALL THIS PROGRAM FOR THE RECONCILIATION MENU*
+002000*                   OPTION - GOBACK STILL ENDS THE RUN CLEANLY   *
+002100*                   WHEN THIS IS THE JOB STEP'S INITIAL PROGRAM. *
+002200*    08/09/26  JRM  SORTS CAT-RESULTS-FILE AND CAT-EXPECTED-FILE *
+002300*                   INTO ASCENDING KEY SEQUENCE BEFORE THE MATCH-*
+002400*                   MERGE INSTEAD OF ASSUMING BOTH ARRIVE PRE-   *
+002500*                   SORTED - CAT-BATCH DOES NOT GUARANTEE ITS    *
+002600*                   LOOKUP-KEY ORDER, SO AN UNSORTED INPUT WAS   *
+002700*                   MISFIRING THE < / > BRANCHES AND FLOODING    *
+002800*                   CAT-RECON-EXCEPTIONS WITH BOGUS ENTRIES.     *
+002900*****************************************************************
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200 SOURCE-COMPUTER. IBM-370.
+003300 OBJECT-COMPUTER. IBM-370.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT CAT-RESULTS-RAW-FILE ASSIGN TO "CATRSLT"
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS WS-RESULTS-RAW-STATUS.
+003900     SELECT SORT-RESULTS-WORK ASSIGN TO "CATRSWRK".
+004000     SELECT CAT-RESULTS-FILE ASSIGN TO "CATRSSRT"
+004100         ORGANIZATION IS LINE SEQUENTIAL
+004200         FILE STATUS IS WS-RESULTS-STATUS.
+004300     SELECT CAT-EXPECTED-RAW-FILE ASSIGN TO "CATEXPV"
+004400         ORGANIZATION IS LINE SEQUENTIAL
+004500         FILE STATUS IS WS-EXPECTED-RAW-STATUS.
+004600     SELECT SORT-EXPECTED-WORK ASSIGN TO "CATEXWRK".
+004700     SELECT CAT-EXPECTED-FILE ASSIGN TO "CATEXSRT"
+004800         ORGANIZATION IS LINE SEQUENTIAL
+004900         FILE STATUS IS WS-EXPECTED-STATUS.
+005000     SELECT CAT-RECON-EXCEPTIONS ASSIGN TO "CATRCEX"
+005100         ORGANIZATION IS LINE SEQUENTIAL
+005200         FILE STATUS IS WS-RCEXCP-STATUS.
+005300 DATA DIVISION.
+005400 FILE SECTION.
+005500 FD  CAT-RESULTS-RAW-FILE
+005600     RECORD CONTAINS 101 CHARACTERS.
+005700 01  CAT-RESULTS-RAW-RECORD      PIC X(101).
+005800 SD  SORT-RESULTS-WORK.
+005900 01  SD-RESULTS-RECORD.
+006000     05  SD-RESULTS-KEY          PIC X(20).
+006100     05  FILLER                  PIC X(81).
+006200 FD  CAT-RESULTS-FILE
+006300     RECORD CONTAINS 101 CHARACTERS.
+006400 COPY CATRSLT.
+006500 FD  CAT-EXPECTED-RAW-FILE
+006600     RECORD CONTAINS 100 CHARACTERS.
+006700 01  CAT-EXPECTED-RAW-RECORD     PIC X(100).
+006800 SD  SORT-EXPECTED-WORK.
+006900 01  SD-EXPECTED-RECORD.
+007000     05  SD-EXPECTED-KEY         PIC X(20).
+007100     05  FILLER                  PIC X(80).
+007200 FD  CAT-EXPECTED-FILE
+007300     RECORD CONTAINS 100 CHARACTERS.
+007400 COPY CATEXPV.
+007500 FD  CAT-RECON-EXCEPTIONS
+007600     RECORD CONTAINS 206 CHARACTERS.
+007700 COPY CATRCEX.
+007800 WORKING-STORAGE SECTION.
+007900*****************************************************************
+008000*    SWITCHES AND STATUS BYTES                                  *
+008100*****************************************************************
+008200 77  WS-RESULTS-RAW-STATUS   PIC X(02).
+008300     88  WS-RESULTS-RAW-OK           VALUE "00".
+008400 77  WS-RESULTS-STATUS       PIC X(02).
+008500     88  WS-RESULTS-OK               VALUE "00".
+008600 77  WS-EXPECTED-RAW-STATUS  PIC X(02).
+008700     88  WS-EXPECTED-RAW-OK          VALUE "00".
+008800 77  WS-EXPECTED-STATUS      PIC X(02).
+008900     88  WS-EXPECTED-OK              VALUE "00".
+009000 77  WS-RCEXCP-STATUS        PIC X(02).
+009100     88  WS-RCEXCP-OK                VALUE "00".
+009200 77  WS-EOF-RESULTS-SW       PIC X(01)   VALUE "N".
+009300     88  WS-EOF-RESULTS              VALUE "Y".
+009400 77  WS-EOF-EXPECTED-SW      PIC X(01)   VALUE "N".
+009500     88  WS-EOF-EXPECTED             VALUE "Y".
+009600*****************************************************************
+009700*    SUMMARY COUNTS                                             *
+009800*****************************************************************
+009900 77  WS-MISMATCH-COUNT       PIC 9(09)   VALUE ZERO.
+010000 77  WS-MISSING-COUNT        PIC 9(09)   VALUE ZERO.
+010100 77  WS-NOEXPECT-COUNT       PIC 9(09)   VALUE ZERO.
+010200*****************************************************************
+010300*    REPORT WORK FIELDS                                         *
+010400*****************************************************************
+010500 01  WS-CURRENT-DATE.
+010600     05  WS-CURRENT-DATE-YYYYMMDD    PIC 9(08).
+010700 01  WS-CURRENT-TIME.
+010800     05  WS-CURRENT-TIME-HHMMSSHH    PIC 9(08).
+010900 PROCEDURE DIVISION.
+011000 0000-MAINLINE.
+011100     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+011200     PERFORM 2000-MATCH-RECORDS THRU 2000-EXIT
+011300         UNTIL WS-EOF-RESULTS AND WS-EOF-EXPECTED
+011400     PERFORM 9000-TERMINATE THRU 9000-EXIT
+011500     GOBACK.
+011600*****************************************************************
+011700*    1000-INITIALIZE                                            *
+011800*    SORTS CAT-RESULTS-RAW-FILE AND CAT-EXPECTED-RAW-FILE INTO   *
+011900*    ASCENDING KEY SEQUENCE, OPENS THE SORTED FILES AND THE      *
+012000*    EXCEPTIONS FILE, AND PRIMES BOTH READ-AHEAD LOOPS.          *
+012100*****************************************************************
+012200 1000-INITIALIZE.
+012300     SORT SORT-RESULTS-WORK ON ASCENDING KEY SD-RESULTS-KEY
+012400         USING CAT-RESULTS-RAW-FILE
+012500         GIVING CAT-RESULTS-FILE
+012600     SORT SORT-EXPECTED-WORK ON ASCENDING KEY SD-EXPECTED-KEY
+012700         USING CAT-EXPECTED-RAW-FILE
+012800         GIVING CAT-EXPECTED-FILE
+012900     OPEN INPUT CAT-RESULTS-FILE
+013000     OPEN INPUT CAT-EXPECTED-FILE
+013100     OPEN OUTPUT CAT-RECON-EXCEPTIONS
+013200     PERFORM 1100-READ-RESULTS-RECORD THRU 1100-EXIT
+013300     PERFORM 1200-READ-EXPECTED-RECORD THRU 1200-EXIT.
+013400 1000-EXIT.
+013500     EXIT.
+013600*****************************************************************
+013700*    1100-READ-RESULTS-RECORD                                   *
+013800*****************************************************************
+013900 1100-READ-RESULTS-RECORD.
+014000     READ CAT-RESULTS-FILE
+014100         AT END SET WS-EOF-RESULTS TO TRUE
+014200     END-READ.
+014300 1100-EXIT.
+014400     EXIT.
+014500*****************************************************************
+014600*    1200-READ-EXPECTED-RECORD                                  *
+014700*****************************************************************
+014800 1200-READ-EXPECTED-RECORD.
+014900     READ CAT-EXPECTED-FILE
+015000         AT END SET WS-EOF-EXPECTED TO TRUE
+015100     END-READ.
+015200 1200-EXIT.
+015300     EXIT.
+015400*****************************************************************
+015500*    2000-MATCH-RECORDS                                         *
+015600*    CLASSIC MATCH-MERGE OF TWO KEYED, ASCENDING SEQUENTIAL      *
+015700*    FILES. A RESULTS KEY WITH NO EXPECTED COUNTERPART IS        *
+015800*    REPORTED NOEXPECT, AN EXPECTED KEY WITH NO RESULT IS        *
+015900*    REPORTED MISSING, AND MATCHING KEYS WHOSE NAMES DIFFER ARE  *
+016000*    REPORTED MISMATCH.                                         *
+016100*****************************************************************
+016200 2000-MATCH-RECORDS.
+016300     EVALUATE TRUE
+016400         WHEN WS-EOF-EXPECTED
+016500             PERFORM 3300-LOG-NOEXPECT THRU 3300-EXIT
+016600             PERFORM 1100-READ-RESULTS-RECORD THRU 1100-EXIT
+016700         WHEN WS-EOF-RESULTS
+016800             PERFORM 3200-LOG-MISSING THRU 3200-EXIT
+016900             PERFORM 1200-READ-EXPECTED-RECORD THRU 1200-EXIT
+017000         WHEN CATRSLT-KEY < CATEXPV-KEY
+017100             PERFORM 3300-LOG-NOEXPECT THRU 3300-EXIT
+017200             PERFORM 1100-READ-RESULTS-RECORD THRU 1100-EXIT
+017300         WHEN CATRSLT-KEY > CATEXPV-KEY
+017400             PERFORM 3200-LOG-MISSING THRU 3200-EXIT
+017500             PERFORM 1200-READ-EXPECTED-RECORD THRU 1200-EXIT
+017600         WHEN CATRSLT-NAME NOT EQUAL CATEXPV-NAME
+017700             PERFORM 3100-LOG-MISMATCH THRU 3100-EXIT
+017800             PERFORM 1100-READ-RESULTS-RECORD THRU 1100-EXIT
+017900             PERFORM 1200-READ-EXPECTED-RECORD THRU 1200-EXIT
+018000         WHEN OTHER
+018100             PERFORM 1100-READ-RESULTS-RECORD THRU 1100-EXIT
+018200             PERFORM 1200-READ-EXPECTED-RECORD THRU 1200-EXIT
+018300     END-EVALUATE.
+018400 2000-EXIT.
+018500     EXIT.
+018600*****************************************************************
+018700*    3100-LOG-MISMATCH                                          *
+018800*    THE KEYS MATCH BUT CAT-RESULTS-NAME DOES NOT EQUAL THE      *
+018900*    EXPECTED NAME.                                              *
+019000*****************************************************************
+019100 3100-LOG-MISMATCH.
+019200     PERFORM 3000-BUILD-EXCEPTION-HEADER THRU 3000-EXIT
+019300     MOVE CATRSLT-KEY             TO CATRCEX-KEY
+019400     SET CATRCEX-TYPE-MISMATCH    TO TRUE
+019500     MOVE CATEXPV-NAME            TO CATRCEX-EXPECTED-NAME
+019600     MOVE CATRSLT-NAME            TO CATRCEX-ACTUAL-NAME
+019700     WRITE CATRCEX-RECORD
+019800     ADD 1 TO WS-MISMATCH-COUNT.
+019900 3100-EXIT.
+020000     EXIT.
+020100*****************************************************************
+020200*    3200-LOG-MISSING                                           *
+020300*    AN EXPECTED KEY HAS NO MATCHING RECORD IN CAT-RESULTS-FILE. *
+020400*****************************************************************
+020500 3200-LOG-MISSING.
+020600     PERFORM 3000-BUILD-EXCEPTION-HEADER THRU 3000-EXIT
+020700     MOVE CATEXPV-KEY             TO CATRCEX-KEY
+020800     SET CATRCEX-TYPE-MISSING     TO TRUE
+020900     MOVE CATEXPV-NAME            TO CATRCEX-EXPECTED-NAME
+021000     MOVE SPACES                  TO CATRCEX-ACTUAL-NAME
+021100     WRITE CATRCEX-RECORD
+021200     ADD 1 TO WS-MISSING-COUNT.
+021300 3200-EXIT.
+021400     EXIT.
+021500*****************************************************************
+021600*    3300-LOG-NOEXPECT                                          *
+021700*    A CAT-RESULTS-FILE KEY HAS NO ENTRY IN CAT-EXPECTED-FILE.   *
+021800*****************************************************************
+021900 3300-LOG-NOEXPECT.
+022000     PERFORM 3000-BUILD-EXCEPTION-HEADER THRU 3000-EXIT
+022100     MOVE CATRSLT-KEY             TO CATRCEX-KEY
+022200     SET CATRCEX-TYPE-NOEXPECT    TO TRUE
+022300     MOVE SPACES                  TO CATRCEX-EXPECTED-NAME
+022400     MOVE CATRSLT-NAME            TO CATRCEX-ACTUAL-NAME
+022500     WRITE CATRCEX-RECORD
+022600     ADD 1 TO WS-NOEXPECT-COUNT.
+022700 3300-EXIT.
+022800     EXIT.
+022900*****************************************************************
+023000*    3000-BUILD-EXCEPTION-HEADER                                *
+023100*    STAMPS THE DATE AND TIME ON CATRCEX-RECORD. SHARED BY ALL   *
+023200*    THREE EXCEPTION TYPES.                                     *
+023300*****************************************************************
+023400 3000-BUILD-EXCEPTION-HEADER.
+023500     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+023600     ACCEPT WS-CURRENT-TIME FROM TIME
+023700     MOVE WS-CURRENT-DATE-YYYYMMDD TO CATRCEX-DATE
+023800     MOVE WS-CURRENT-TIME-HHMMSSHH TO CATRCEX-TIME.
+023900 3000-EXIT.
+024000     EXIT.
+024100*****************************************************************
+024200*    9000-TERMINATE                                             *
+024300*****************************************************************
+024400 9000-TERMINATE.
+024500     CLOSE CAT-RESULTS-FILE
+024600     CLOSE CAT-EXPECTED-FILE
+024700     CLOSE CAT-RECON-EXCEPTIONS.
+024800 9000-EXIT.
+024900     EXIT.
