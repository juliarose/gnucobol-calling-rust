@@ -0,0 +1,292 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CAT-LOOKUP-SUB.
+000300 AUTHOR. DATA-PROCESSING-GROUP.
+000400 INSTALLATION. CORPORATE-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED. 08/09/2026.
+000700*****************************************************************
+000800*    MODIFICATION HISTORY                                       *
+000900*    -------------------------------------------------------     *
+001000*    08/09/26  JRM  ORIGINAL VERSION. THE SINGLE-LOOKUP LOGIC    *
+001100*                   PREVIOUSLY CARRIED IN RUST-CALLER (THE NULL- *
+001200*                   POINTER GUARD, THE TERMINATOR SCAN, THE      *
+001300*                   VALIDATE_CAT_NAME STATUS CHECK, AND THE      *
+001400*                   AUDIT/EXCEPTION LOGGING AROUND EACH CALL     *
+001500*                   STATIC CROSSING) IS PULLED OUT INTO THIS     *
+001600*                   CALLABLE SUBROUTINE SO CAT-DRIVER CAN INVOKE *
+001700*                   A SINGLE CAT-NAME LOOKUP WITHOUT GOING       *
+001800*                   THROUGH A STANDALONE RUST-CALLER RUN, AND SO *
+001900*                   RUST-CALLER ITSELF CAN DELEGATE TO IT RATHER *
+002000*                   THAN CARRYING A SECOND COPY OF THE LOGIC.    *
+002100*****************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-370.
+002500 OBJECT-COMPUTER. IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT CAT-EXCEPTION-LOG ASSIGN TO "CATEXLOG"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-EXCLOG-STATUS.
+003100     SELECT CAT-AUDIT-LOG ASSIGN TO "CATAUDIT"
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS WS-AUDITLOG-STATUS.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  CAT-EXCEPTION-LOG
+003700     RECORD CONTAINS 120 CHARACTERS.
+003800 COPY CATEXLOG.
+003900 FD  CAT-AUDIT-LOG
+004000     RECORD CONTAINS 61 CHARACTERS.
+004100 COPY CATAUDIT.
+004200 WORKING-STORAGE SECTION.
+004300*****************************************************************
+004400*    SWITCHES AND STATUS BYTES                                  *
+004500*****************************************************************
+004600 77  WS-EXCLOG-STATUS        PIC X(02).
+004700     88  WS-EXCLOG-OK                VALUE "00".
+004800 77  WS-AUDITLOG-STATUS      PIC X(02).
+004900     88  WS-AUDITLOG-OK              VALUE "00".
+005000 77  WS-NULL-PTR-SW          PIC X(01).
+005100     88  WS-RPTR-IS-NULL             VALUE "Y".
+005200     88  WS-RPTR-NOT-NULL             VALUE "N".
+005300 77  WS-VALIDATE-STATUS      PIC S9(04) COMP.
+005400     88  WS-VALIDATE-OK              VALUE ZERO.
+005500     88  WS-VALIDATE-NO-DATA         VALUE 1.
+005600     88  WS-VALIDATE-LOOKUP-FAILED   VALUE 2.
+005700     88  WS-VALIDATE-TRUNCATED       VALUE 3.
+005800 77  WS-TRUNCATED-SW         PIC X(01).
+005900     88  WS-IS-TRUNCATED              VALUE "Y".
+006000     88  WS-NOT-TRUNCATED              VALUE "N".
+006100*****************************************************************
+006200*    NATIVE-CALL WORKING STORAGE                                *
+006300*****************************************************************
+006400 01  rptr                    USAGE POINTER.
+006500 01  rptr-bytes              REDEFINES rptr PIC X(08).
+006600 01  rust-buffer             PIC X(80) BASED.
+006700 01  cat-name                PIC X(80).
+006800*****************************************************************
+006900*    AUDIT AND EXCEPTION LOG WORK FIELDS                        *
+007000*****************************************************************
+007100 01  WS-CURRENT-DATE.
+007200     05  WS-CURRENT-DATE-YYYYMMDD    PIC 9(08).
+007300 01  WS-CURRENT-TIME.
+007400     05  WS-CURRENT-TIME-HHMMSSHH    PIC 9(08).
+007500 77  WS-AUDIT-CALL-NAME      PIC X(20).
+007600 77  WS-CATNAME-LEN          PIC 9(03)   VALUE ZERO.
+007700 77  WS-SCAN-IDX             PIC 9(03).
+007800 77  WS-TERM-SCAN-IDX        PIC 9(03).
+007900 LINKAGE SECTION.
+008000 01  LK-CAT-NAME             PIC X(80).
+008100 01  LK-LOOKUP-STATUS        PIC S9(04) COMP.
+008200     88  LK-LOOKUP-OK                VALUE ZERO.
+008300     88  LK-LOOKUP-NULLPTR           VALUE 1.
+008400     88  LK-LOOKUP-VALFAIL           VALUE 2.
+008500     88  LK-LOOKUP-TRUNCATED         VALUE 3.
+008600 PROCEDURE DIVISION USING LK-CAT-NAME LK-LOOKUP-STATUS.
+008700 0000-MAINLINE.
+008800     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+008900     PERFORM 2000-LOOKUP-CAT-NAME THRU 2000-EXIT
+009000     PERFORM 9000-TERMINATE THRU 9000-EXIT
+009100     GOBACK.
+009200*****************************************************************
+009300*    1000-INITIALIZE                                            *
+009400*    OPENS THE EXCEPTION LOG AND AUDIT LOG.                      *
+009500*****************************************************************
+009600 1000-INITIALIZE.
+009700     MOVE SPACES TO LK-CAT-NAME
+009800     MOVE ZERO TO LK-LOOKUP-STATUS
+009900     OPEN EXTEND CAT-EXCEPTION-LOG
+010000     IF NOT WS-EXCLOG-OK
+010100         OPEN OUTPUT CAT-EXCEPTION-LOG
+010200     END-IF
+010300     OPEN EXTEND CAT-AUDIT-LOG
+010400     IF NOT WS-AUDITLOG-OK
+010500         OPEN OUTPUT CAT-AUDIT-LOG
+010600     END-IF.
+010700 1000-EXIT.
+010800     EXIT.
+010900*****************************************************************
+011000*    2000-LOOKUP-CAT-NAME                                       *
+011100*    CALLS GET_CAT_NAME, GUARDS AGAINST A NULL RETURN, AND ONLY  *
+011200*    THEN CALLS SAY_HELLO_CAT. A NULL RPTR SKIPS BOTH            *
+011300*    SAY_HELLO_CAT CALLS AND IS LOGGED INSTEAD. EVERY CALL       *
+011400*    STATIC CROSSING IS ALSO WRITTEN TO THE AUDIT LOG.           *
+011500*****************************************************************
+011600 2000-LOOKUP-CAT-NAME.
+011700     CALL STATIC "get_cat_name" RETURNING rptr
+011800     MOVE "get_cat_name"        TO WS-AUDIT-CALL-NAME
+011900     MOVE ZERO                  TO WS-CATNAME-LEN
+012000     PERFORM 4000-WRITE-AUDIT-RECORD THRU 4000-EXIT
+012100     IF rptr EQUAL NULL
+012200         SET WS-RPTR-IS-NULL TO TRUE
+012300     ELSE
+012400         SET WS-RPTR-NOT-NULL TO TRUE
+012500     END-IF
+012600     IF WS-RPTR-IS-NULL
+012700         PERFORM 3000-LOG-NULL-EXCEPTION THRU 3000-EXIT
+012800         SET LK-LOOKUP-NULLPTR TO TRUE
+012900         GO TO 2000-EXIT
+013000     END-IF
+013100     SET ADDRESS OF rust-buffer TO rptr
+013200     PERFORM 2240-SCAN-FOR-TERMINATOR THRU 2240-EXIT
+013300     IF WS-IS-TRUNCATED
+013400         PERFORM 3300-LOG-TRUNCATION-EXCEPTION THRU 3300-EXIT
+013500         SET LK-LOOKUP-TRUNCATED TO TRUE
+013600         GO TO 2000-EXIT
+013700     END-IF
+013800*    THIS WILL REMOVE THE NULL-TERMINATOR
+013900*        STRING rust-buffer DELIMITED BY LOW-VALUE INTO cat-name
+014000     STRING rust-buffer INTO cat-name
+014100     PERFORM 2250-COMPUTE-CATNAME-LENGTH THRU 2250-EXIT
+014200     CALL STATIC "validate_cat_name" USING cat-name
+014300         RETURNING WS-VALIDATE-STATUS
+014400     IF NOT WS-VALIDATE-OK
+014500         PERFORM 3200-LOG-VALIDATE-EXCEPTION THRU 3200-EXIT
+014600         SET LK-LOOKUP-VALFAIL TO TRUE
+014700         GO TO 2000-EXIT
+014800     END-IF
+014900*    CAT-NAME SHOULD BE NULL-TERMINATED
+015000     CALL STATIC "say_hello_cat" USING BY REFERENCE cat-name
+015100     MOVE "say_hello_cat(ref)"  TO WS-AUDIT-CALL-NAME
+015200     PERFORM 4000-WRITE-AUDIT-RECORD THRU 4000-EXIT
+015300*    THIS WILL TAKE THE POINTER FROM ABOVE
+015400     CALL STATIC "say_hello_cat" USING VALUE rptr
+015500     MOVE "say_hello_cat(val)"  TO WS-AUDIT-CALL-NAME
+015600     PERFORM 4000-WRITE-AUDIT-RECORD THRU 4000-EXIT
+015700     MOVE cat-name TO LK-CAT-NAME
+015800     SET LK-LOOKUP-OK TO TRUE.
+015900 2000-EXIT.
+016000     EXIT.
+016100*****************************************************************
+016200*    2250-COMPUTE-CATNAME-LENGTH                                *
+016300*    SCANS CAT-NAME BACKWARD FOR THE LAST NON-BLANK CHARACTER SO *
+016400*    THE AUDIT LOG CAN RECORD HOW MUCH OF THE FIELD THE STRING   *
+016500*    STATEMENT ACTUALLY POPULATED.                               *
+016600*****************************************************************
+016700 2250-COMPUTE-CATNAME-LENGTH.
+016800     PERFORM 2260-TEST-ONE-POSITION THRU 2260-EXIT
+016900         VARYING WS-SCAN-IDX FROM 80 BY -1
+017000         UNTIL WS-SCAN-IDX < 1
+017100            OR cat-name(WS-SCAN-IDX:1) NOT EQUAL SPACE
+017200     MOVE WS-SCAN-IDX TO WS-CATNAME-LEN.
+017300 2250-EXIT.
+017400     EXIT.
+017500 2260-TEST-ONE-POSITION.
+017600     CONTINUE.
+017700 2260-EXIT.
+017800     EXIT.
+017900*****************************************************************
+018000*    2240-SCAN-FOR-TERMINATOR                                    *
+018100*    SCANS RUST-BUFFER (THE RAW BASED SOURCE) FORWARD FOR A LOW- *
+018150*    VALUE TERMINATOR WITHIN ITS 80-BYTE WINDOW. IF NONE IS FOUND*
+018170*    THE NATIVE STRING IS AT LEAST 80 BYTES LONG AND WOULD BE    *
+018190*    SILENTLY CUT OFF BY THE STRING STATEMENT BELOW - THIS IS    *
+018500*    REPORTED AS A TRUNCATION INSTEAD.                           *
+018600*****************************************************************
+018700 2240-SCAN-FOR-TERMINATOR.
+018800     SET WS-NOT-TRUNCATED TO TRUE
+018900     PERFORM 2245-TEST-FOR-TERMINATOR THRU 2245-EXIT
+019000         VARYING WS-TERM-SCAN-IDX FROM 1 BY 1
+019100         UNTIL WS-TERM-SCAN-IDX > 80
+019200            OR rust-buffer(WS-TERM-SCAN-IDX:1) EQUAL LOW-VALUE
+019300     IF WS-TERM-SCAN-IDX > 80
+019400         SET WS-IS-TRUNCATED TO TRUE
+019500     END-IF.
+019600 2240-EXIT.
+019700     EXIT.
+019800 2245-TEST-FOR-TERMINATOR.
+019900     CONTINUE.
+020000 2245-EXIT.
+020100     EXIT.
+020200*****************************************************************
+020300*    3000-LOG-NULL-EXCEPTION                                     *
+020400*    WRITES A DATED RECORD TO THE EXCEPTION LOG WHEN GET_CAT_NAME*
+020500*    RETURNS NULL, SO A STALE CAT-NAME IS NEVER PASSED INTO      *
+020600*    SAY_HELLO_CAT.                                              *
+020700*****************************************************************
+020800 3000-LOG-NULL-EXCEPTION.
+020900     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+021000     ACCEPT WS-CURRENT-TIME FROM TIME
+021100     MOVE WS-CURRENT-DATE-YYYYMMDD TO CATEXC-DATE
+021200     MOVE WS-CURRENT-TIME-HHMMSSHH TO CATEXC-TIME
+021300     MOVE "CAT-LOOKUP-SUB"       TO CATEXC-PROGRAM
+021400     MOVE SPACES                  TO CATEXC-KEY
+021500     MOVE "NULLPTR"                TO CATEXC-TYPE
+021600     MOVE "get_cat_name returned NULL - say_hello_cat skipped"
+021700                                   TO CATEXC-MESSAGE
+021800     WRITE CATEXC-RECORD.
+021900 3000-EXIT.
+022000     EXIT.
+022100*****************************************************************
+022200*    3200-LOG-VALIDATE-EXCEPTION                                *
+022300*    WRITES A DATED RECORD TO THE EXCEPTION LOG WHEN             *
+022400*    VALIDATE_CAT_NAME REPORTS A NON-OK STATUS FOR CAT-NAME.     *
+022500*****************************************************************
+022600 3200-LOG-VALIDATE-EXCEPTION.
+022700     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+022800     ACCEPT WS-CURRENT-TIME FROM TIME
+022900     MOVE WS-CURRENT-DATE-YYYYMMDD TO CATEXC-DATE
+023000     MOVE WS-CURRENT-TIME-HHMMSSHH TO CATEXC-TIME
+023100     MOVE "CAT-LOOKUP-SUB"       TO CATEXC-PROGRAM
+023200     MOVE SPACES                  TO CATEXC-KEY
+023300     EVALUATE TRUE
+023400         WHEN WS-VALIDATE-NO-DATA
+023500             MOVE "NODATA"         TO CATEXC-TYPE
+023600         WHEN WS-VALIDATE-LOOKUP-FAILED
+023700             MOVE "LKUPFAIL"       TO CATEXC-TYPE
+023800         WHEN WS-VALIDATE-TRUNCATED
+023900             MOVE "TRUNCATED"      TO CATEXC-TYPE
+024000         WHEN OTHER
+024100             MOVE "VALUNKNOWN"     TO CATEXC-TYPE
+024200     END-EVALUATE
+024300     MOVE "validate_cat_name reported a non-OK status" TO
+024400         CATEXC-MESSAGE
+024500     WRITE CATEXC-RECORD.
+024600 3200-EXIT.
+024700     EXIT.
+024800*****************************************************************
+024900*    3300-LOG-TRUNCATION-EXCEPTION                               *
+025000*    WRITES A DATED RECORD TO THE EXCEPTION LOG WHEN RUST-BUFFER *
+025100*    HAS NO LOW-VALUE TERMINATOR WITHIN 80 BYTES, MEANING THE    *
+025200*    NATIVE STRING IS LONGER THAN CAT-NAME CAN HOLD.             *
+025300*****************************************************************
+025400 3300-LOG-TRUNCATION-EXCEPTION.
+025500     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+025600     ACCEPT WS-CURRENT-TIME FROM TIME
+025700     MOVE WS-CURRENT-DATE-YYYYMMDD TO CATEXC-DATE
+025800     MOVE WS-CURRENT-TIME-HHMMSSHH TO CATEXC-TIME
+025900     MOVE "CAT-LOOKUP-SUB"       TO CATEXC-PROGRAM
+026000     MOVE SPACES                  TO CATEXC-KEY
+026100     MOVE "TRUNCATED"             TO CATEXC-TYPE
+026200     MOVE "rust-buffer has no terminator within 80 bytes" TO
+026300         CATEXC-MESSAGE
+026400     WRITE CATEXC-RECORD.
+026500 3300-EXIT.
+026600     EXIT.
+026700*****************************************************************
+026800*    4000-WRITE-AUDIT-RECORD                                     *
+026900*    WRITES ONE AUDIT-LOG RECORD FOR THE CALL STATIC CROSSING    *
+027000*    JUST MADE. WS-AUDIT-CALL-NAME AND WS-CATNAME-LEN MUST BE SET*
+027100*    BY THE CALLER BEFORE THIS PARAGRAPH IS PERFORMED.           *
+027200*****************************************************************
+027300 4000-WRITE-AUDIT-RECORD.
+027400     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+027500     ACCEPT WS-CURRENT-TIME FROM TIME
+027600     MOVE WS-CURRENT-DATE-YYYYMMDD TO CATAUDIT-DATE
+027700     MOVE WS-CURRENT-TIME-HHMMSSHH TO CATAUDIT-TIME
+027800     MOVE "CAT-LOOKUP-SUB"       TO CATAUDIT-PROGRAM
+027900     MOVE WS-AUDIT-CALL-NAME      TO CATAUDIT-CALL-NAME
+028000     MOVE rptr-bytes               TO CATAUDIT-PTR-VALUE
+028100     MOVE WS-CATNAME-LEN          TO CATAUDIT-CATNAME-LEN
+028200     WRITE CATAUDIT-RECORD.
+028300 4000-EXIT.
+028400     EXIT.
+028500*****************************************************************
+028600*    9000-TERMINATE                                              *
+028700*****************************************************************
+028800 9000-TERMINATE.
+028900     CLOSE CAT-EXCEPTION-LOG
+029000     CLOSE CAT-AUDIT-LOG.
+029100 9000-EXIT.
+029200     EXIT.
