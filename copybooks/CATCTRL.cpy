@@ -0,0 +1,8 @@
+000100*****************************************************************
+000200*    CATCTRL.CPY                                                *
+000300*    CAT-CONTROL-REPORT RECORD LAYOUT - ONE PRINT LINE PER       *
+000400*    RECORD. BUILT UP BY STRING STATEMENTS IN THE PROGRAM THAT   *
+000500*    OWNS THE REPORT, NOT BY A FIXED SET OF SUBFIELDS.           *
+000600*****************************************************************
+000700 01  CATCTRL-RECORD.
+000800     05  CATCTRL-LINE            PIC X(80).
