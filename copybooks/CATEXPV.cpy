@@ -0,0 +1,9 @@
+000100*****************************************************************
+000200*    CATEXPV.CPY                                                *
+000300*    CAT-EXPECTED-FILE RECORD LAYOUT - ONE EXPECTED KEY/NAME     *
+000400*    PAIR PER RECORD, IN ASCENDING KEY ORDER, AGAINST WHICH      *
+000500*    CAT-RESULTS-FILE IS RECONCILED.                            *
+000600*****************************************************************
+000700 01  CATEXPV-RECORD.
+000800     05  CATEXPV-KEY             PIC X(20).
+000900     05  CATEXPV-NAME            PIC X(80).
