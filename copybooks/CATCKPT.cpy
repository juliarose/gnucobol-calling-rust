@@ -0,0 +1,17 @@
+000100*****************************************************************
+000200*    CATCKPT.CPY                                                *
+000300*    CKPT-FILE RECORD LAYOUT - ONE RECORD HOLDING THE LAST KEY   *
+000400*    PROCESSED AND THE RUNNING RECORD COUNT AT THE TIME OF THE   *
+000500*    CHECKPOINT, SO AN ABENDED BATCH RUN CAN RESTART WITHOUT     *
+000600*    REPROCESSING THE WHOLE INPUT FILE. ALSO CARRIES THE RUNNING *
+000650*    CONTROL-REPORT BREAKDOWN AS OF THE CHECKPOINT SO A RESTARTED*
+000670*    RUN'S END-OF-JOB REPORT REFLECTS THE WHOLE FILE, NOT JUST   *
+000680*    THE KEYS PROCESSED SINCE THE RESTART.                       *
+000700*****************************************************************
+000800 01  CATCKPT-RECORD.
+000900     05  CATCKPT-LAST-KEY        PIC X(20).
+001000     05  CATCKPT-REC-COUNT       PIC 9(09).
+001100     05  CATCKPT-FOUND-COUNT     PIC 9(09).
+001200     05  CATCKPT-NULL-COUNT      PIC 9(09).
+001300     05  CATCKPT-TRUNC-COUNT     PIC 9(09).
+001400     05  CATCKPT-VALFAIL-COUNT   PIC 9(09).
